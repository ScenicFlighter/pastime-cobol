@@ -1,34 +1,585 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RNDSTR.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 T1 PIC 9(9).
-           01 RAND PIC V9(38).
-           01 SRAND REDEFINES RAND PIC 9(38) .
-           77 M PIC 9(9) VALUES 100000007.
-           77 K PIC 9(10) VALUES 1.
-           01 RANDL PIC 9(2).
-           01 LIM PIC 9(2) VALUES 27.
-           01 ARR PIC X(26) VALUES "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-           01 ARR1.
-               02 ARRR OCCURS 100000000 TIMES DEPENDING ON SRAND.
-                   05 CSB PIC X(1).
-           77 I PIC 9(18).
-       PROCEDURE DIVISION.
-      *--  現時刻ベースに乱数を作成
-           ACCEPT T1 FROM TIME
-           MOVE FUNCTION REVERSE(T1) TO T1
-           COMPUTE RAND = FUNCTION RANDOM(T1)*M
-           COMPUTE SRAND = RAND*(10**38)
-      *--  最大数値を設定
-           ACCEPT K
-           COMPUTE SRAND = FUNCTION MOD(SRAND, K) + 1
-      *--  リスト化
-           PERFORM SRAND TIMES
-               COMPUTE I = I + 1
-               COMPUTE RANDL = FUNCTION RANDOM()*26 + 1
-               STRING ARR(RANDL:1) INTO CSB(I)
-           END-PERFORM.
-           DISPLAY ARR1
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     RNDSTR.
+000300 AUTHOR.         D W ALDEN.
+000400 INSTALLATION.   PASTIME SYSTEMS - VOUCHER CODE GENERATION.
+000500 DATE-WRITTEN.   04/02/19.
+000600 DATE-COMPILED.  04/02/19.
+000700*================================================================
+000800*  RNDSTR  --  GENERATES RANDOM VOUCHER CODE STRINGS.
+000900*----------------------------------------------------------------
+001000*  MODIFICATION HISTORY
+001100*  MM/DD/YY  INIT  DESCRIPTION
+001200*  08/09/26  DWA   REPLACED THE CONSOLE ACCEPT OF K WITH THE
+001300*                  PASTCTL CONTROL FILE SO THE RUN CAN BE
+001400*                  SCHEDULED UNATTENDED.  RECAST THE PROGRAM
+001500*                  INTO NUMBERED PARAGRAPHS.
+001600*  08/09/26  DWA   ADDED THE PASTOUT OUTPUT FILE SO GENERATED
+001700*                  CODES ARE KEPT PAST THE JOB LOG.
+001800*  08/09/26  DWA   ADDED THE PASTHIST KEYED HISTORY FILE AND A
+001900*                  DUPLICATE CHECK BEFORE A CODE IS ACCEPTED.
+002000*  08/09/26  DWA   MADE THE CHARACTER SET CONFIGURABLE FROM
+002100*                  PASTCTL AND WIRED LIM INTO RANDL.
+002200*  08/09/26  DWA   VALIDATE K AGAINST A SANE MIN/MAX BEFORE IT
+002300*                  REACHES THE MOD COMPUTATION.  THE MAX IS
+002400*                  CAPPED AT THE ARRR OCCURS LIMIT (100,000,000)
+002500*                  SO SRAND CAN NEVER EXCEED THE TABLE'S SIZE.
+002600*  08/09/26  DWA   CAPTURED THE DERIVED SEED INTO PO-SEED AND
+002700*                  PH-SEED BEFORE SRAND IS OVERWRITTEN BY THE
+002800*                  LENGTH COMPUTATION, FOR THE NIGHTLY SUMMARY.
+002900*  08/09/26  DWA   ADDED PASTRST CHECKPOINT/RESTART SUPPORT FOR
+003000*                  LARGE K RUNS SO A RESUBMIT PICKS UP FROM THE
+003100*                  LAST CHECKPOINT INSTEAD OF STARTING OVER.
+003200*  08/09/26  DWA   ADDED THE PRONOUNCEABLE GENERATION MODE
+003300*                  (PC-GEN-MODE) ALTERNATING CONSONANT/VOWEL
+003400*                  PICKS FROM ARR.
+003500*  08/09/26  DWA   ADDED PC-BATCH-COUNT SO ONE RUN CAN PRODUCE A
+003600*                  BATCH OF DISTINCT CODES, CHECKED AGAINST EACH
+003700*                  OTHER AS WELL AS AGAINST PASTHIST, WRITTEN AS
+003800*                  A SEQUENCED PASTOUT REPORT.
+003900*  08/09/26  DWA   ADDED PC-SEED-MODE/PC-FIXED-SEED SO A PRIOR
+004000*                  RUN CAN BE REPLAYED AGAINST A KNOWN SEED.  THE
+004100*                  DERIVED SEED WAS ALREADY BEING CARRIED INTO
+004200*                  PO-SEED/PH-SEED FOR THE NIGHTLY SUMMARY.
+004300*  08/09/26  DWA   RE-CAPPED WS-K-MAX AND THE ARRR TABLE AT 100 --
+004400*                  THE PRIOR 100,000,000 CAP LET K EXCEED THE
+004500*                  100-BYTE CODE FIELDS IN PASTOUT/PASTHIST/
+004600*                  PASTRST/WS-BATCH-ENTRY, WHICH WOULD SILENTLY
+004700*                  TRUNCATE ANY CODE LONGER THAN 100 CHARACTERS.
+004800*  08/09/26  DWA   FIXED-SEED REPLAY NOW BYPASSES THE PASTHIST
+004900*                  DUPLICATE CHECK -- A REPLAYED RUN IS EXPECTED
+005000*                  TO REPRODUCE CODES ALREADY IN HISTORY, SO
+005100*                  CHECKING AGAINST HISTORY ONLY DEFEATS THE
+005200*                  REPLAY.  THE IN-BATCH UNIQUENESS CHECK STILL
+005300*                  APPLIES.
+005400*  08/09/26  DWA   WIRED PC-CODE-LEN-FLAG/PC-LEN-FIXED, WHICH HAD
+005500*                  BEEN CARRIED IN PASTCTL UNUSED -- PC-LEN-FIXED
+005600*                  NOW FORCES THE CODE LENGTH TO EXACTLY K RATHER
+005700*                  THAN A RANDOM LENGTH BETWEEN 1 AND K.
+005800*  08/09/26  DWA   RESET WS-CKPT-WRITTEN BACK TO "N" AFTER THE
+005900*                  CHECKPOINT RECORD IS DELETED SO THE NEXT CODE
+006000*                  IN THE BATCH WRITES A FRESH CHECKPOINT INSTEAD
+006100*                  OF REWRITING THE ONE JUST REMOVED.
+006200*  08/09/26  DWA   ADDED AN AT END CLAUSE TO THE PASTCTL READ SO
+006300*                  A MISSING CONTROL RECORD IS REJECTED CLEANLY
+006400*                  INSTEAD OF RUNNING WITH AN UNDEFINED K.
+006410*  08/09/26  DWA   LOWERED WS-CHECKPOINT-INTERVAL NOW THAT K (AND
+006420*                  SO THE CODE LENGTH) IS CAPPED AT 100 -- THE OLD
+006430*                  1,000,000 INTERVAL COULD NEVER BE REACHED, SO
+006440*                  NO CHECKPOINT WAS EVER WRITTEN.  CHECKPOINTING
+006450*                  NOW GUARDS A LARGE BATCH COUNT RATHER THAN A
+006460*                  LARGE CODE LENGTH.
+006470*  08/09/26  DWA   ADDED INVALID KEY HANDLING TO THE PASTHIST
+006480*                  WRITE -- A FIXED-SEED REPLAY IS EXPECTED TO
+006490*                  HIT A KEY ALREADY IN HISTORY SINCE THE
+006495*                  DUPLICATE CHECK IS BYPASSED FOR REPLAY.
+006496*  08/09/26  DWA   SET RETURN-CODE IN EVERY REJECT PARAGRAPH SO
+006497*                  THE NIGHTLY JCL CAN DETECT A REJECTED RUN.
+006498*  08/09/26  DWA   RENUMBERED THE SEQUENCE AREA END TO END -- IT
+006499*                  HAD DRIFTED OUT OF ASCENDING ORDER ACROSS THE
+006500*                  SUCCESSIVE INSERTIONS ABOVE.
+006502*  08/09/26  DWA   REWORKED CHECKPOINT/RESTART SO IT PROTECTS THE
+006503*                  BATCH RATHER THAN A SINGLE CODE'S CHARACTER
+006504*                  POSITION -- A CHECKPOINT IS NOW WRITTEN AT THE
+006505*                  START OF EVERY CODE, NOT JUST EVERY 25TH
+006506*                  CHARACTER, SO A LARGE BATCH OF SHORT CODES IS
+006507*                  STILL PROTECTED.  A RESUMED CODE IS NOW FULLY
+006508*                  REBUILT FROM CHARACTER 1 USING THE CHECKPOINTED
+006509*                  SEED AND LENGTH RATHER THAN SPLICING A SAVED
+006510*                  PARTIAL STRING -- THIS ALSO FIXES A COLLISION
+006511*                  RETRY ON A RESUMED CODE PERMANENTLY FREEZING
+006512*                  ITS PREFIX, AND MEANS PO-SEED/PH-SEED FOR A
+006513*                  RESUMED CODE CORRECTLY SHOW THE SEED THAT BUILT
+006514*                  IT, SO A FIXED-SEED REPLAY CAN REPRODUCE IT.
+006515*  08/09/26  DWA   THE CHECKPOINT NOW ALSO CARRIES THE CHARSET AND
+006516*                  GENERATION MODE IN FORCE WHEN WRITTEN, AND A
+006517*                  RESUBMIT IS REJECTED IF PASTCTL NO LONGER
+006518*                  MATCHES THEM -- OTHERWISE A RESUMED CODE COULD
+006519*                  SPLICE CHARACTERS FROM TWO DIFFERENT ALPHABETS.
+006520*  08/09/26  DWA   8000-TERMINATE NOW REPORTS THE CODES ACTUALLY
+006521*                  WRITTEN THIS INVOCATION (WS-WRITE-COUNT) RATHER
+006522*                  THAN THE CONFIGURED BATCH TARGET, WHICH
+006523*                  OVERSTATED THE COUNT ON A RESUMED RUN.
+006524*================================================================
+006600 ENVIRONMENT DIVISION.
+006700 INPUT-OUTPUT SECTION.
+006800 FILE-CONTROL.
+006900     SELECT PASTCTL-FILE ASSIGN TO PASTCTL
+007000         ORGANIZATION IS SEQUENTIAL.
+007100     SELECT PASTOUT-FILE ASSIGN TO PASTOUT
+007200         ORGANIZATION IS SEQUENTIAL.
+007300     SELECT PASTHIST-FILE ASSIGN TO PASTHIST
+007400         ORGANIZATION IS INDEXED
+007500         ACCESS MODE IS DYNAMIC
+007600         RECORD KEY IS PH-CODE.
+007700     SELECT PASTRST-FILE ASSIGN TO PASTRST
+007800         ORGANIZATION IS RELATIVE
+007900         ACCESS MODE IS DYNAMIC
+008000         RELATIVE KEY IS WS-PASTRST-KEY.
+008100 DATA DIVISION.
+008200 FILE SECTION.
+008300 FD  PASTCTL-FILE
+008400     LABEL RECORDS ARE STANDARD.
+008500     COPY PASTCTL.
+008600 FD  PASTOUT-FILE
+008700     LABEL RECORDS ARE STANDARD.
+008800     COPY PASTOUT.
+008900 FD  PASTHIST-FILE
+009000     LABEL RECORDS ARE STANDARD.
+009100     COPY PASTHIST.
+009200 FD  PASTRST-FILE
+009300     LABEL RECORDS ARE STANDARD.
+009400     COPY PASTRST.
+009500 WORKING-STORAGE SECTION.
+009600 01  T1                          PIC 9(09).
+009700 01  RAND                        PIC V9(38).
+009800 01  SRAND REDEFINES RAND        PIC 9(38).
+009900 77  M                           PIC 9(09)  VALUE 100000007.
+010000 77  K                           PIC 9(10)  VALUE 1.
+010100 77  WS-K-MIN                    PIC 9(10)  VALUE 1.
+010200 77  WS-K-MAX                    PIC 9(10)  VALUE 100.
+010300 01  RANDL                       PIC 9(02).
+010400 01  LIM                         PIC 9(02)  VALUE 26.
+010500 01  ARR                         PIC X(36).
+010600 01  WS-CHARSET-FULL             PIC X(36) VALUE
+010700     "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+010800 01  WS-CHARSET-SAFE             PIC X(36) VALUE
+010900     "ABCDEFGHJKLMNPRSTUVWXYZ".
+011000 01  WS-CHARSET-ALNUM            PIC X(36) VALUE
+011100     "ABCDEFGHJKLMNPRSTUVWXYZ0123456789".
+011200 01  ARR1.
+011300     02  ARRR OCCURS 100 TIMES DEPENDING ON SRAND.
+011400         05  CSB                 PIC X(01).
+011500 77  I                           PIC 9(18).
+011600 01  WS-DUP-SWITCH               PIC X(01).
+011700     88  DUPLICATE-FOUND                 VALUE "Y".
+011800     88  CODE-IS-UNIQUE                   VALUE "N".
+011900 01  WS-SEED-VALUE               PIC 9(09).
+012000 01  WS-PASTRST-KEY              PIC 9(04).
+012100 01  WS-START-I                  PIC 9(18)  VALUE 1.
+012200 01  WS-CKPT-WRITTEN             PIC X(01)  VALUE "N".
+012300 01  WS-RESUME-SWITCH            PIC X(01)  VALUE "N".
+012400     88  RESUME-IN-PROGRESS              VALUE "Y".
+012500 77  WS-CHECKPOINT-INTERVAL      PIC 9(09) VALUE 25.
+012600 01  WS-VOWEL-SET                PIC X(36).
+012700 01  WS-VOWEL-COUNT              PIC 9(02)  VALUE 0.
+012800 01  WS-CONSONANT-SET            PIC X(36).
+012900 01  WS-CONSONANT-COUNT          PIC 9(02)  VALUE 0.
+013000 77  WS-SCAN-IDX                 PIC 9(02).
+013100 77  WS-BATCH-MAX                PIC 9(05)  VALUE 10000.
+013200 77  WS-BATCH-COUNT              PIC 9(05)  VALUE 1.
+013300 77  WS-BATCH-SEQ                PIC 9(05)  VALUE 1.
+013400 77  WS-START-SEQ                PIC 9(05)  VALUE 1.
+013450 77  WS-WRITE-COUNT              PIC 9(05)  VALUE 0.
+013500 77  WS-BATCH-SCAN-IDX           PIC 9(05).
+013600 01  WS-BATCH-TABLE.
+013700     05  WS-BATCH-ENTRY          PIC X(100)
+013800             OCCURS 10000 TIMES.
+013900 PROCEDURE DIVISION.
+014000*----------------------------------------------------------------
+014100*  0000-MAINLINE  --  OVERALL RUN SEQUENCE.
+014200*----------------------------------------------------------------
+014300 0000-MAINLINE.
+014400     PERFORM 2000-READ-CONTROL  THRU 2000-EXIT
+014500     PERFORM 1000-INITIALIZE    THRU 1000-EXIT
+014600     PERFORM 2200-VALIDATE-K    THRU 2200-EXIT
+014700     PERFORM 2250-VALIDATE-BATCH THRU 2250-EXIT
+014800     PERFORM 2100-SELECT-CHARSET THRU 2100-EXIT
+014900     PERFORM 2150-BUILD-PRONOUNCE-SETS THRU 2150-EXIT
+015000     PERFORM 2300-CHECK-RESTART THRU 2300-EXIT
+015100     PERFORM 2400-OPEN-OUTPUT  THRU 2400-EXIT
+015200     PERFORM 3000-GENERATE-CODE THRU 3000-EXIT
+015300     PERFORM 4900-CLOSE-OUTPUT THRU 4900-EXIT
+015400     PERFORM 8000-TERMINATE     THRU 8000-EXIT
+015500     STOP RUN.
+015600*----------------------------------------------------------------
+015700*  1000-INITIALIZE  --  DERIVE THE RANDOM SEED.  NORMALLY THIS IS
+015800*  TAKEN FROM THE TIME OF DAY; PC-SEED-FIXED LETS OPS REPLAY A
+015900*  PRIOR RUN AGAINST A KNOWN SEED FOR TEST VERIFICATION.
+016000*----------------------------------------------------------------
+016100 1000-INITIALIZE.
+016200     IF PC-SEED-FIXED
+016300         MOVE PC-FIXED-SEED TO T1
+016400     ELSE
+016500         ACCEPT T1 FROM TIME
+016600         MOVE FUNCTION REVERSE(T1) TO T1
+016700     END-IF
+016800     MOVE T1 TO WS-SEED-VALUE
+016900     COMPUTE RAND = FUNCTION RANDOM(T1) * M
+017000     COMPUTE SRAND = RAND * (10 ** 38).
+017100 1000-EXIT.
+017200     EXIT.
+017300*----------------------------------------------------------------
+017400*  2000-READ-CONTROL  --  READ THE PASTCTL CONTROL RECORD THAT
+017500*  OPS DROPS THE NIGHT BEFORE, IN PLACE OF THE OLD ACCEPT K.
+017600*----------------------------------------------------------------
+017700 2000-READ-CONTROL.
+017800     OPEN INPUT PASTCTL-FILE
+017900     READ PASTCTL-FILE
+018000         AT END
+018100             GO TO 9920-REJECT-NO-CONTROL
+018200     END-READ
+018300     CLOSE PASTCTL-FILE
+018400     MOVE PC-K-VALUE TO K
+018500     OPEN I-O PASTHIST-FILE
+018600     OPEN I-O PASTRST-FILE.
+018700 2000-EXIT.
+018800     EXIT.
+018900*----------------------------------------------------------------
+019000*  2200-VALIDATE-K  --  REJECT THE RUN CLEANLY IF K IS OUTSIDE
+019100*  A SANE RANGE, BEFORE IT EVER REACHES THE MOD COMPUTATION.
+019200*----------------------------------------------------------------
+019300 2200-VALIDATE-K.
+019400     IF K < WS-K-MIN OR K > WS-K-MAX
+019500         GO TO 9900-REJECT-K.
+019600 2200-EXIT.
+019700     EXIT.
+019800*----------------------------------------------------------------
+019900*  2250-VALIDATE-BATCH  --  DEFAULT PC-BATCH-COUNT TO A SINGLE
+020000*  CODE WHEN OPS LEAVES IT ZERO, AND REJECT THE RUN CLEANLY IF
+020100*  IT ASKS FOR MORE CODES THAN THE BATCH TABLE CAN HOLD.
+020200*----------------------------------------------------------------
+020300 2250-VALIDATE-BATCH.
+020400     IF PC-BATCH-COUNT = 0
+020500         MOVE 1 TO WS-BATCH-COUNT
+020600     ELSE
+020700         MOVE PC-BATCH-COUNT TO WS-BATCH-COUNT
+020800     END-IF
+020900     IF WS-BATCH-COUNT > WS-BATCH-MAX
+021000         GO TO 9910-REJECT-BATCH.
+021100 2250-EXIT.
+021200     EXIT.
+021300*----------------------------------------------------------------
+021400*  2300-CHECK-RESTART  --  SEE WHETHER A CHECKPOINT EXISTS FROM
+021500*  AN ABENDED RUN FOR TODAY'S DATE, SO A RESUBMIT CAN CONTINUE
+021600*  FROM THE LAST SAVED BATCH POSITION INSTEAD OF STARTING AT
+021700*  CODE 1.  THE CHARSET/MODE THE CHECKPOINT WAS WRITTEN UNDER
+021750*  MUST STILL MATCH PASTCTL OR THE RESUMED CODE WOULD MIX
+021760*  CHARACTERS FROM TWO DIFFERENT ALPHABETS/MODES.
+021770*----------------------------------------------------------------
+021800 2300-CHECK-RESTART.
+021900     MOVE 1 TO WS-PASTRST-KEY
+022000     READ PASTRST-FILE
+022100         INVALID KEY
+022200             CONTINUE
+022300         NOT INVALID KEY
+022400             IF PR-RUN-DATE = PC-RUN-DATE
+022410                 IF PR-CHARSET-FLAG NOT = PC-CHARSET-FLAG
+022420                     OR PR-GEN-MODE NOT = PC-GEN-MODE
+022430                     GO TO 9930-REJECT-CHECKPOINT-MISMATCH
+022440                 END-IF
+022500                 MOVE "Y" TO WS-RESUME-SWITCH
+022600                 MOVE "Y" TO WS-CKPT-WRITTEN
+022700                 MOVE PR-SEQ-NO     TO WS-START-SEQ
+022800             END-IF
+022900     END-READ.
+023000 2300-EXIT.
+023100     EXIT.
+023200*----------------------------------------------------------------
+023300*  2400-OPEN-OUTPUT  --  OPEN THE PASTOUT DATASET ONCE FOR THE
+023400*  WHOLE RUN SO A BATCH OF CODES IS WRITTEN AS A SINGLE SEQUENCED
+023500*  REPORT RATHER THAN ONE FILE PER CODE.
+023600*----------------------------------------------------------------
+023700 2400-OPEN-OUTPUT.
+023800     OPEN OUTPUT PASTOUT-FILE.
+023900 2400-EXIT.
+024000     EXIT.
+024100*----------------------------------------------------------------
+024200*  2100-SELECT-CHARSET  --  LOAD THE ALPHABET PASTCTL ASKED FOR
+024300*  AND SET LIM TO ITS REAL UPPER BOUND.  SAFE DROPS THE
+024400*  EASILY-CONFUSED LETTERS I/O/Q; ALNUM ADDS DIGITS 0-9.
+024500*----------------------------------------------------------------
+024600 2100-SELECT-CHARSET.
+024700     EVALUATE TRUE
+024800         WHEN PC-CHARSET-SAFE
+024900             MOVE WS-CHARSET-SAFE  TO ARR
+025000             MOVE 23               TO LIM
+025100         WHEN PC-CHARSET-ALNUM
+025200             MOVE WS-CHARSET-ALNUM TO ARR
+025300             MOVE 33               TO LIM
+025400         WHEN OTHER
+025500             MOVE WS-CHARSET-FULL  TO ARR
+025600             MOVE 26               TO LIM
+025700     END-EVALUATE.
+025800 2100-EXIT.
+025900     EXIT.
+026000*----------------------------------------------------------------
+026100*  2150-BUILD-PRONOUNCE-SETS  --  SPLIT THE CONFIGURED ALPHABET
+026200*  INTO A VOWEL SET AND A CONSONANT SET FOR PRONOUNCEABLE MODE.
+026300*----------------------------------------------------------------
+026400 2150-BUILD-PRONOUNCE-SETS.
+026500     MOVE 0      TO WS-VOWEL-COUNT
+026600     MOVE 0      TO WS-CONSONANT-COUNT
+026700     MOVE SPACES TO WS-VOWEL-SET
+026800     MOVE SPACES TO WS-CONSONANT-SET
+026900     PERFORM 2160-CLASSIFY-CHARACTER THRU 2160-EXIT
+027000         VARYING WS-SCAN-IDX FROM 1 BY 1 UNTIL WS-SCAN-IDX > LIM.
+027100 2150-EXIT.
+027200     EXIT.
+027300 2160-CLASSIFY-CHARACTER.
+027400     IF ARR(WS-SCAN-IDX:1) = "A" OR "E" OR "I" OR "O" OR "U"
+027500         ADD 1 TO WS-VOWEL-COUNT
+027600         MOVE ARR(WS-SCAN-IDX:1)
+027700                   TO WS-VOWEL-SET(WS-VOWEL-COUNT:1)
+027800     ELSE
+027900         ADD 1 TO WS-CONSONANT-COUNT
+028000         MOVE ARR(WS-SCAN-IDX:1)
+028100                   TO WS-CONSONANT-SET(WS-CONSONANT-COUNT:1)
+028200     END-IF.
+028300 2160-EXIT.
+028400     EXIT.
+028500*----------------------------------------------------------------
+028600*  3000-GENERATE-CODE  --  DRIVE THE BATCH.  ONE CODE IS BUILT
+028700*  PER PASS, STARTING AT WS-START-SEQ SO A RESTARTED RUN PICKS
+028800*  UP AT THE RIGHT CODE WITHIN THE BATCH INSTEAD OF AT CODE 1.
+028900*----------------------------------------------------------------
+029000 3000-GENERATE-CODE.
+029100     PERFORM 3010-GENERATE-ONE-CODE THRU 3010-EXIT
+029200         VARYING WS-BATCH-SEQ FROM WS-START-SEQ BY 1
+029300         UNTIL WS-BATCH-SEQ > WS-BATCH-COUNT.
+029400 3000-EXIT.
+029500     EXIT.
+029600*----------------------------------------------------------------
+029700*  3010-GENERATE-ONE-CODE  --  BUILD A SINGLE VOUCHER CODE
+029800*  STRING, REGENERATING IT IF IT COLLIDES WITH THE HISTORY FILE
+029900*  OR WITH ANOTHER CODE ALREADY PRODUCED EARLIER IN THIS BATCH.
+029950*  A CHECKPOINT IS WRITTEN AS SOON AS THE CODE'S SEED AND TARGET
+029960*  LENGTH ARE KNOWN, BEFORE ANY CHARACTERS ARE BUILT, SO A LARGE
+029970*  BATCH IS PROTECTED EVEN WHEN EVERY CODE IS TOO SHORT TO HIT
+029980*  THE MID-BUILD CHECKPOINT INTERVAL BELOW.  A CODE RESUMED FROM
+029990*  A CHECKPOINT IS REBUILT FROM CHARACTER 1 UNDER THE CHECKPOINTED
+029995*  SEED RATHER THAN SPLICED FROM A SAVED PARTIAL STRING.
+030000*----------------------------------------------------------------
+030100 3010-GENERATE-ONE-CODE.
+030200     IF RESUME-IN-PROGRESS AND WS-BATCH-SEQ = WS-START-SEQ
+030300         MOVE PR-SEED         TO WS-SEED-VALUE
+030310         MOVE PR-SEED         TO T1
+030320         COMPUTE RAND = FUNCTION RANDOM(T1) * M
+030330         MOVE PR-TARGET-SRAND TO SRAND
+030340         MOVE "N" TO WS-RESUME-SWITCH
+030400     ELSE
+030800         COMPUTE RAND = FUNCTION RANDOM() * M
+030900         COMPUTE SRAND = RAND * (10 ** 38)
+031000         IF PC-LEN-FIXED
+031100             MOVE K TO SRAND
+031200         ELSE
+031300             COMPUTE SRAND = FUNCTION MOD(SRAND, K) + 1
+031400         END-IF
+031600     END-IF
+031610     MOVE 1      TO WS-START-I
+031620     MOVE 0      TO I
+031630     MOVE SPACES TO ARR1
+031640     PERFORM 3120-WRITE-CHECKPOINT THRU 3120-EXIT
+031700     MOVE "Y" TO WS-DUP-SWITCH
+031800     PERFORM 3050-BUILD-AND-CHECK THRU 3050-EXIT
+031900         UNTIL CODE-IS-UNIQUE
+032000     MOVE PH-CODE TO WS-BATCH-ENTRY(WS-BATCH-SEQ)
+032100     PERFORM 4000-WRITE-OUTPUT THRU 4000-EXIT
+032150     ADD 1 TO WS-WRITE-COUNT.
+032200 3010-EXIT.
+032300     EXIT.
+032400 3050-BUILD-AND-CHECK.
+032500     PERFORM 3100-BUILD-CHARACTER THRU 3100-EXIT
+032600         VARYING I FROM WS-START-I BY 1 UNTIL I > SRAND
+032700     PERFORM 3200-CHECK-HISTORY THRU 3200-EXIT
+032800     IF CODE-IS-UNIQUE
+032900         PERFORM 3210-CHECK-BATCH THRU 3210-EXIT
+033000     END-IF.
+033100 3050-EXIT.
+033200     EXIT.
+033300 3100-BUILD-CHARACTER.
+033400     IF PC-MODE-PRONOUNCE
+033500         PERFORM 3110-BUILD-PRONOUNCE-CHAR THRU 3110-EXIT
+033600     ELSE
+033700         PERFORM 3115-BUILD-RANDOM-CHAR THRU 3115-EXIT
+033800     END-IF
+033900     IF FUNCTION MOD(I, WS-CHECKPOINT-INTERVAL) = 0
+034000         PERFORM 3120-WRITE-CHECKPOINT THRU 3120-EXIT
+034100     END-IF.
+034200 3100-EXIT.
+034300     EXIT.
+034400 3115-BUILD-RANDOM-CHAR.
+034500     COMPUTE RANDL = FUNCTION RANDOM() * LIM + 1
+034600     STRING ARR(RANDL:1) INTO CSB(I).
+034700 3115-EXIT.
+034800     EXIT.
+034900 3110-BUILD-PRONOUNCE-CHAR.
+035000     IF FUNCTION MOD(I, 2) = 1
+035100         COMPUTE RANDL =
+035200             (FUNCTION RANDOM() * WS-CONSONANT-COUNT) + 1
+035300         STRING WS-CONSONANT-SET(RANDL:1) INTO CSB(I)
+035400     ELSE
+035500         COMPUTE RANDL = (FUNCTION RANDOM() * WS-VOWEL-COUNT) + 1
+035600         STRING WS-VOWEL-SET(RANDL:1) INTO CSB(I)
+035700     END-IF.
+035800 3110-EXIT.
+035900     EXIT.
+036000*----------------------------------------------------------------
+036100*  3120-WRITE-CHECKPOINT  --  SAVE CURRENT PROGRESS (I, THE
+036200*  TARGET LENGTH, THE SEED, THE PARTIAL STRING, AND THE CHARSET/
+036300*  MODE IN FORCE) SO A RESUBMIT CAN PICK UP HERE INSTEAD OF
+036400*  STARTING OVER.
+036450*----------------------------------------------------------------
+036500 3120-WRITE-CHECKPOINT.
+036600     MOVE 1              TO WS-PASTRST-KEY
+036700     MOVE PC-RUN-DATE    TO PR-RUN-DATE
+036800     MOVE I              TO PR-CURRENT-I
+036900     MOVE SRAND          TO PR-TARGET-SRAND
+037000     MOVE WS-SEED-VALUE  TO PR-SEED
+037100     MOVE WS-BATCH-SEQ   TO PR-SEQ-NO
+037200     MOVE SPACES         TO PR-PARTIAL-CODE
+037300     MOVE ARR1           TO PR-PARTIAL-CODE
+037320     MOVE PC-CHARSET-FLAG TO PR-CHARSET-FLAG
+037340     MOVE PC-GEN-MODE     TO PR-GEN-MODE
+037400     IF WS-CKPT-WRITTEN = "N"
+037500         WRITE PASTRST-RECORD
+037600         MOVE "Y" TO WS-CKPT-WRITTEN
+037700     ELSE
+037800         REWRITE PASTRST-RECORD
+037900     END-IF.
+038000 3120-EXIT.
+038100     EXIT.
+038200*----------------------------------------------------------------
+038300*  3200-CHECK-HISTORY  --  LOOK THE CANDIDATE CODE UP IN THE
+038400*  KEYED HISTORY FILE.  A FOUND RECORD MEANS THE SAME STRING
+038500*  WAS ISSUED ON A PRIOR RUN, SO IT MUST BE REGENERATED.
+038600*----------------------------------------------------------------
+038700 3200-CHECK-HISTORY.
+038800     MOVE SPACES TO PH-CODE
+038900     MOVE ARR1   TO PH-CODE
+039000     IF PC-SEED-FIXED
+039100         MOVE "N" TO WS-DUP-SWITCH
+039200     ELSE
+039300         READ PASTHIST-FILE
+039400             INVALID KEY
+039500                 MOVE "N" TO WS-DUP-SWITCH
+039600             NOT INVALID KEY
+039700                 MOVE "Y" TO WS-DUP-SWITCH
+039800         END-READ
+039900     END-IF.
+040000 3200-EXIT.
+040100     EXIT.
+040200*----------------------------------------------------------------
+040300*  3210-CHECK-BATCH  --  COMPARE THE CANDIDATE CODE AGAINST EVERY
+040400*  CODE ALREADY PRODUCED EARLIER IN THIS BATCH (PH-CODE STILL
+040500*  HOLDS THE NORMALIZED CANDIDATE FROM 3200-CHECK-HISTORY ABOVE).
+040600*----------------------------------------------------------------
+040700 3210-CHECK-BATCH.
+040800     IF WS-BATCH-SEQ > 1
+040900         PERFORM 3220-COMPARE-BATCH-ENTRY THRU 3220-EXIT
+041000             VARYING WS-BATCH-SCAN-IDX FROM 1 BY 1
+041100             UNTIL WS-BATCH-SCAN-IDX > WS-BATCH-SEQ - 1
+041200                 OR DUPLICATE-FOUND
+041300     END-IF.
+041400 3210-EXIT.
+041500     EXIT.
+041600 3220-COMPARE-BATCH-ENTRY.
+041700     IF WS-BATCH-ENTRY(WS-BATCH-SCAN-IDX) = PH-CODE
+041800         MOVE "Y" TO WS-DUP-SWITCH
+041900     END-IF.
+042000 3220-EXIT.
+042100     EXIT.
+042200*----------------------------------------------------------------
+042300*  4000-WRITE-OUTPUT  --  WRITE THE GENERATED CODE TO THE
+042400*  DATE-STAMPED PASTOUT DATASET FOR DOWNSTREAM CONSUMERS, THEN
+042500*  ADD IT TO THE HISTORY FILE NOW THAT IT IS ACCEPTED AS FINAL.
+042600*----------------------------------------------------------------
+042700 4000-WRITE-OUTPUT.
+042800     MOVE PC-RUN-DATE   TO PO-RUN-DATE
+042900     MOVE WS-BATCH-SEQ  TO PO-SEQ-NO
+043000     MOVE SRAND         TO PO-CODE-LEN
+043100     MOVE ARR1          TO PO-CODE
+043200     MOVE WS-SEED-VALUE TO PO-SEED
+043300     WRITE PASTOUT-RECORD
+043400     MOVE SPACES        TO PH-CODE
+043500     MOVE ARR1          TO PH-CODE
+043600     MOVE PC-RUN-DATE   TO PH-RUN-DATE
+043700     MOVE SRAND         TO PH-CODE-LEN
+043800     MOVE WS-SEED-VALUE TO PH-SEED
+043900     WRITE PASTHIST-RECORD
+043950         INVALID KEY
+043960             IF NOT PC-SEED-FIXED
+043970                 DISPLAY "RNDSTR WARNING -- DUP KEY WRITING "
+043980                     "PASTHIST: " PH-CODE
+043990             END-IF
+043995     END-WRITE
+044000     IF WS-CKPT-WRITTEN = "Y"
+044100         MOVE 1 TO WS-PASTRST-KEY
+044200         DELETE PASTRST-FILE
+044300             INVALID KEY
+044400                 CONTINUE
+044500         END-DELETE
+044600         MOVE "N" TO WS-CKPT-WRITTEN
+044700     END-IF.
+044800 4000-EXIT.
+044900     EXIT.
+045000*----------------------------------------------------------------
+045100*  4900-CLOSE-OUTPUT  --  CLOSE THE PASTOUT DATASET NOW THAT THE
+045200*  WHOLE BATCH HAS BEEN WRITTEN.
+045300*----------------------------------------------------------------
+045400 4900-CLOSE-OUTPUT.
+045500     CLOSE PASTOUT-FILE.
+045600 4900-EXIT.
+045700     EXIT.
+045800*----------------------------------------------------------------
+045900*  8000-TERMINATE  --  SHOW THE LAST CODE GENERATED AND END THE
+046000*  RUN.  WS-WRITE-COUNT REFLECTS HOW MANY WERE ACTUALLY WRITTEN
+046050*  THIS INVOCATION, WHICH ON A RESUMED RUN IS LESS THAN THE
+046060*  CONFIGURED WS-BATCH-COUNT.
+046100*----------------------------------------------------------------
+046200 8000-TERMINATE.
+046300     DISPLAY ARR1
+046400     DISPLAY "RNDSTR -- " WS-WRITE-COUNT " CODE(S) WRITTEN"
+046500     CLOSE PASTHIST-FILE
+046600     CLOSE PASTRST-FILE.
+046700 8000-EXIT.
+046800     EXIT.
+046900*----------------------------------------------------------------
+047000*  9900-REJECT-K  --  K WAS OUT OF RANGE.  TELL OPS WHY AND
+047100*  STOP CLEANLY -- NO GENERATION IS ATTEMPTED.
+047200*----------------------------------------------------------------
+047300 9900-REJECT-K.
+047400     DISPLAY "RNDSTR REJECTED -- PASTCTL K-VALUE OUT OF RANGE"
+047500     DISPLAY "  K-VALUE SUPPLIED  : " PC-K-VALUE
+047600     DISPLAY "  VALID RANGE       : " WS-K-MIN " THRU " WS-K-MAX
+047700     CLOSE PASTHIST-FILE
+047800     CLOSE PASTRST-FILE
+047850     MOVE 16 TO RETURN-CODE
+047900     STOP RUN.
+048000*----------------------------------------------------------------
+048100*  9910-REJECT-BATCH  --  PC-BATCH-COUNT ASKED FOR MORE CODES
+048200*  THAN THE BATCH TABLE CAN HOLD.  TELL OPS WHY AND STOP CLEANLY.
+048300*----------------------------------------------------------------
+048400 9910-REJECT-BATCH.
+048500     DISPLAY "RNDSTR REJECTED -- PASTCTL BATCH-COUNT OUT OF RANGE"
+048600     DISPLAY "  BATCH-COUNT SUPPLIED : " PC-BATCH-COUNT
+048700     DISPLAY "  MAXIMUM ALLOWED      : " WS-BATCH-MAX
+048800     CLOSE PASTHIST-FILE
+048900     CLOSE PASTRST-FILE
+048950     MOVE 16 TO RETURN-CODE
+049000     STOP RUN.
+049100*----------------------------------------------------------------
+049200*  9920-REJECT-NO-CONTROL  --  THE PASTCTL FILE HAD NO RECORD.
+049300*  TELL OPS WHY AND STOP CLEANLY -- NO GENERATION IS ATTEMPTED.
+049400*  PASTHIST AND PASTRST ARE NOT YET OPEN AT THIS POINT.
+049500*----------------------------------------------------------------
+049600 9920-REJECT-NO-CONTROL.
+049700     DISPLAY "RNDSTR REJECTED -- PASTCTL CONTROL FILE IS EMPTY"
+049800     CLOSE PASTCTL-FILE
+049850     MOVE 16 TO RETURN-CODE
+049900     STOP RUN.
+049910*----------------------------------------------------------------
+049920*  9930-REJECT-CHECKPOINT-MISMATCH  --  A CHECKPOINT EXISTS FOR
+049930*  TODAY'S RUN DATE BUT WAS WRITTEN UNDER A DIFFERENT CHARSET OR
+049940*  GENERATION MODE THAN PASTCTL NOW SPECIFIES.  TELL OPS WHY AND
+049950*  STOP CLEANLY RATHER THAN SPLICE CHARACTERS FROM TWO ALPHABETS.
+049960*----------------------------------------------------------------
+049970 9930-REJECT-CHECKPOINT-MISMATCH.
+049980     DISPLAY "RNDSTR REJECTED -- CHECKPOINT CHARSET/MODE MISMATCH"
+049990     DISPLAY "  CHECKPOINT CHARSET/MODE : " PR-CHARSET-FLAG "/"
+050000         PR-GEN-MODE
+050010     DISPLAY "  PASTCTL CHARSET/MODE    : " PC-CHARSET-FLAG "/"
+050020         PC-GEN-MODE
+050030     CLOSE PASTHIST-FILE
+050040     CLOSE PASTRST-FILE
+050050     MOVE 16 TO RETURN-CODE
+050060     STOP RUN.
