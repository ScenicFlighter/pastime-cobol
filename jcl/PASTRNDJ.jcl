@@ -0,0 +1,28 @@
+//PASTRNDJ JOB (PASTIME),'RNDSTR NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PASTRNDJ -- NIGHTLY VOUCHER CODE GENERATION AND RECONCILIATION
+//* STEP1 RUNS RNDSTR AGAINST THE PASTCTL CONTROL RECORD OPS DROPS
+//* THE NIGHT BEFORE.  STEP2 RUNS RNDRPT TO PRODUCE A SUMMARY AND
+//* RECONCILE THE RUN AGAINST THE PASTHIST HISTORY FILE.
+//* PASTOUT IS A GDG BASE (PASTIME.PROD.PASTOUT) SO EACH NIGHT'S
+//* FEED IS ITS OWN GENERATION -- STEP1 ROLLS A NEW (+1) GENERATION
+//* AND STEP2 READS BACK THE ONE JUST CREATED (0).
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=RNDSTR
+//STEPLIB  DD   DSN=PASTIME.PROD.LOADLIB,DISP=SHR
+//PASTCTL  DD   DSN=PASTIME.PROD.PASTCTL,DISP=SHR
+//PASTOUT  DD   DSN=PASTIME.PROD.PASTOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=136),
+//             SPACE=(CYL,(1,1),RLSE)
+//PASTHIST DD   DSN=PASTIME.PROD.PASTHIST,DISP=SHR
+//PASTRST  DD   DSN=PASTIME.PROD.PASTRST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP2    EXEC PGM=RNDRPT,COND=(0,NE,STEP1)
+//STEPLIB  DD   DSN=PASTIME.PROD.LOADLIB,DISP=SHR
+//PASTOUT  DD   DSN=PASTIME.PROD.PASTOUT(0),DISP=SHR
+//PASTHIST DD   DSN=PASTIME.PROD.PASTHIST,DISP=SHR
+//PASTRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
