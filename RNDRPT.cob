@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     RNDRPT.
+000300 AUTHOR.         D W ALDEN.
+000400 INSTALLATION.   PASTIME SYSTEMS - VOUCHER CODE GENERATION.
+000500 DATE-WRITTEN.   08/09/26.
+000600 DATE-COMPILED.  08/09/26.
+000700*================================================================
+000800*  RNDRPT  --  NIGHTLY SUMMARY/RECONCILIATION REPORT FOR RNDSTR.
+000900*  READS THE PASTOUT FEED WRITTEN BY THE RNDSTR RUN AND THE
+001000*  PASTHIST HISTORY FILE, AND PRODUCES A REPORT SHOWING HOW
+001100*  MANY CODES WERE GENERATED, THE RUN DATE, THE SEED USED, A
+001200*  LETTER/DIGIT FREQUENCY TALLY, AND WHETHER THE COUNT OF
+001300*  CODES WRITTEN TO PASTOUT RECONCILES WITH THE NUMBER OF
+001400*  MATCHING ENTRIES ADDED TO PASTHIST FOR THE SAME RUN DATE.
+001500*----------------------------------------------------------------
+001600*  MODIFICATION HISTORY
+001700*  MM/DD/YY  INIT  DESCRIPTION
+001800*  08/09/26  DWA   ORIGINAL PROGRAM.
+001900*================================================================
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PASTOUT-FILE ASSIGN TO PASTOUT
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT PASTHIST-FILE ASSIGN TO PASTHIST
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS PH-CODE.
+002900     SELECT PASTRPT-FILE ASSIGN TO PASTRPT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  PASTOUT-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500     COPY PASTOUT.
+003600 FD  PASTHIST-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY PASTHIST.
+003900 FD  PASTRPT-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  PASTRPT-LINE                PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-EOF-SWITCH               PIC X(01)  VALUE "N".
+004400     88  END-OF-PASTOUT                  VALUE "Y".
+004500 01  WS-HIST-EOF-SWITCH          PIC X(01)  VALUE "N".
+004600     88  END-OF-PASTHIST                  VALUE "Y".
+004700 01  WS-CODE-COUNT               PIC 9(05)  VALUE 0.
+004800 01  WS-RUN-DATE                 PIC 9(08)  VALUE 0.
+004900 01  WS-SEED                     PIC 9(09)  VALUE 0.
+005000 01  WS-HIST-COUNT               PIC 9(05)  VALUE 0.
+005100 01  WS-ALPHA-IDX                PIC 9(02)  VALUE 0.
+005200 01  WS-ALPHABET                 PIC X(36) VALUE
+005300     "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+005400 01  WS-FREQ-TABLE.
+005500     05  WS-FREQ OCCURS 36 TIMES PIC 9(07).
+005600 01  WS-RECON-RESULT             PIC X(08).
+005700 01  RPT-HEADING-1.
+005800     05  FILLER                 PIC X(22) VALUE
+005900         "RNDSTR NIGHTLY SUMMARY".
+006000 01  RPT-DETAIL-LINE.
+006100     05  RPT-LABEL              PIC X(24).
+006200     05  RPT-VALUE              PIC X(40).
+006300 01  RPT-FREQ-LINE.
+006400     05  RPT-FREQ-CHAR          PIC X(01).
+006500     05  FILLER                 PIC X(04) VALUE " -- ".
+006600     05  RPT-FREQ-COUNT         PIC ZZZZZZ9.
+006700 PROCEDURE DIVISION.
+006800*----------------------------------------------------------------
+006900*  0000-MAINLINE  --  OVERALL REPORT SEQUENCE.
+007000*----------------------------------------------------------------
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+007300     PERFORM 2000-PROCESS-OUTPUT   THRU 2000-EXIT
+007400     PERFORM 3000-RECONCILE-HIST   THRU 3000-EXIT
+007500     PERFORM 4000-WRITE-REPORT     THRU 4000-EXIT
+007600     PERFORM 9000-TERMINATE        THRU 9000-EXIT
+007700     STOP RUN.
+007800*----------------------------------------------------------------
+007900*  1000-INITIALIZE  --  OPEN FILES AND ZERO THE COUNTERS.
+008000*----------------------------------------------------------------
+008100 1000-INITIALIZE.
+008200     OPEN INPUT PASTOUT-FILE
+008300     OPEN INPUT PASTHIST-FILE
+008400     OPEN OUTPUT PASTRPT-FILE.
+008500 1000-EXIT.
+008600     EXIT.
+008700*----------------------------------------------------------------
+008800*  2000-PROCESS-OUTPUT  --  TALLY EVERY CODE RNDSTR WROTE TO
+008900*  PASTOUT THIS RUN, INCLUDING ITS LETTER/DIGIT FREQUENCY.
+009000*----------------------------------------------------------------
+009100 2000-PROCESS-OUTPUT.
+009200     READ PASTOUT-FILE
+009300         AT END MOVE "Y" TO WS-EOF-SWITCH
+009400     END-READ
+009500     PERFORM 2100-TALLY-RECORD THRU 2100-EXIT
+009600         UNTIL END-OF-PASTOUT.
+009700 2000-EXIT.
+009800     EXIT.
+009900 2100-TALLY-RECORD.
+010000     ADD 1 TO WS-CODE-COUNT
+010100     MOVE PO-RUN-DATE TO WS-RUN-DATE
+010200     MOVE PO-SEED     TO WS-SEED
+010300     PERFORM 2200-TALLY-ALPHABET THRU 2200-EXIT
+010400         VARYING WS-ALPHA-IDX FROM 1 BY 1 UNTIL WS-ALPHA-IDX > 36
+010500     READ PASTOUT-FILE
+010600         AT END MOVE "Y" TO WS-EOF-SWITCH
+010700     END-READ.
+010800 2100-EXIT.
+010900     EXIT.
+011000 2200-TALLY-ALPHABET.
+011100     INSPECT PO-CODE TALLYING WS-FREQ(WS-ALPHA-IDX)
+011200         FOR ALL WS-ALPHABET(WS-ALPHA-IDX:1).
+011300 2200-EXIT.
+011400     EXIT.
+011500*----------------------------------------------------------------
+011600*  3000-RECONCILE-HIST  --  COUNT PASTHIST ENTRIES FOR THE SAME
+011700*  RUN DATE SO OPS CAN RECONCILE AGAINST WHAT PASTOUT SHOWS.
+011800*----------------------------------------------------------------
+011900 3000-RECONCILE-HIST.
+012000     READ PASTHIST-FILE NEXT RECORD
+012100         AT END MOVE "Y" TO WS-HIST-EOF-SWITCH
+012200     END-READ
+012300     PERFORM 3100-TALLY-HIST-RECORD THRU 3100-EXIT
+012400         UNTIL END-OF-PASTHIST
+012500     IF WS-HIST-COUNT = WS-CODE-COUNT
+012600         MOVE "MATCH"    TO WS-RECON-RESULT
+012700     ELSE
+012800         MOVE "MISMATCH" TO WS-RECON-RESULT
+012900     END-IF.
+013000 3000-EXIT.
+013100     EXIT.
+013200 3100-TALLY-HIST-RECORD.
+013300     IF PH-RUN-DATE = WS-RUN-DATE
+013400         ADD 1 TO WS-HIST-COUNT
+013500     END-IF
+013600     READ PASTHIST-FILE NEXT RECORD
+013700         AT END MOVE "Y" TO WS-HIST-EOF-SWITCH
+013800     END-READ.
+013900 3100-EXIT.
+014000     EXIT.
+014100*----------------------------------------------------------------
+014200*  4000-WRITE-REPORT  --  PRINT THE SUMMARY AND THE FREQUENCY
+014300*  TALLY TO THE PASTRPT REPORT DATASET.
+014400*----------------------------------------------------------------
+014500 4000-WRITE-REPORT.
+014600     WRITE PASTRPT-LINE FROM RPT-HEADING-1
+014700     MOVE SPACES          TO PASTRPT-LINE
+014800     WRITE PASTRPT-LINE
+014900     MOVE "RUN DATE"      TO RPT-LABEL
+015000     MOVE WS-RUN-DATE     TO RPT-VALUE
+015100     WRITE PASTRPT-LINE FROM RPT-DETAIL-LINE
+015200     MOVE "CODES GENERATED" TO RPT-LABEL
+015300     MOVE WS-CODE-COUNT   TO RPT-VALUE
+015400     WRITE PASTRPT-LINE FROM RPT-DETAIL-LINE
+015500     MOVE "SEED USED"     TO RPT-LABEL
+015600     MOVE WS-SEED         TO RPT-VALUE
+015700     WRITE PASTRPT-LINE FROM RPT-DETAIL-LINE
+015800     MOVE "HISTORY RECONCILIATION" TO RPT-LABEL
+015900     MOVE WS-RECON-RESULT TO RPT-VALUE
+016000     WRITE PASTRPT-LINE FROM RPT-DETAIL-LINE
+016100     MOVE SPACES          TO PASTRPT-LINE
+016200     WRITE PASTRPT-LINE
+016300     PERFORM 4100-WRITE-FREQ-LINE THRU 4100-EXIT
+016400         VARYING WS-ALPHA-IDX FROM 1 BY 1 UNTIL WS-ALPHA-IDX > 36.
+016500 4000-EXIT.
+016600     EXIT.
+016700 4100-WRITE-FREQ-LINE.
+016800     MOVE WS-ALPHABET(WS-ALPHA-IDX:1) TO RPT-FREQ-CHAR
+016900     MOVE WS-FREQ(WS-ALPHA-IDX)       TO RPT-FREQ-COUNT
+017000     WRITE PASTRPT-LINE FROM RPT-FREQ-LINE.
+017100 4100-EXIT.
+017200     EXIT.
+017300*----------------------------------------------------------------
+017400*  9000-TERMINATE  --  CLOSE EVERYTHING DOWN.
+017500*----------------------------------------------------------------
+017600 9000-TERMINATE.
+017700     CLOSE PASTOUT-FILE
+017800     CLOSE PASTHIST-FILE
+017900     CLOSE PASTRPT-FILE.
+018000 9000-EXIT.
+018100     EXIT.
