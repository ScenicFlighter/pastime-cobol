@@ -0,0 +1,18 @@
+000100*================================================================
+000200*  PASTOUT.CPY
+000300*  OUTPUT RECORD FOR THE RNDSTR VOUCHER CODE FEED.  ONE RECORD
+000400*  IS WRITTEN PER CODE GENERATED SO THE PRINT SHOP FEED (OR ANY
+000500*  OTHER DOWNSTREAM CONSUMER) HAS A DURABLE COPY OF EVERY RUN.
+000600*----------------------------------------------------------------
+000700*  MM/DD/YY  INIT  DESCRIPTION
+000800*  08/09/26  DWA   ORIGINAL OUTPUT RECORD LAYOUT.
+000850*  08/09/26  DWA   ADDED PO-SEED SO THE DERIVED RANDOM SEED IS
+000860*                  CARRIED THROUGH TO THE NIGHTLY SUMMARY REPORT.
+000900*================================================================
+001000  01  PASTOUT-RECORD.
+001100      05  PO-RUN-DATE                 PIC 9(08).
+001200      05  PO-SEQ-NO                   PIC 9(05).
+001300      05  PO-CODE-LEN                 PIC 9(08).
+001350      05  PO-SEED                     PIC 9(09).
+001400      05  PO-CODE                     PIC X(100).
+001500      05  FILLER                      PIC X(06).
