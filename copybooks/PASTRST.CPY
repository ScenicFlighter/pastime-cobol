@@ -0,0 +1,25 @@
+000100*================================================================
+000200*  PASTRST.CPY
+000300*  CHECKPOINT/RESTART RECORD FOR RNDSTR.  WRITTEN PERIODICALLY
+000400*  WHILE THE CHARACTER-BUILD LOOP IS RUNNING SO A RESUBMIT OF A
+000500*  LARGE K RUN CAN PICK BACK UP INSTEAD OF STARTING AT I = 1.
+000600*----------------------------------------------------------------
+000700*  MM/DD/YY  INIT  DESCRIPTION
+000800*  08/09/26  DWA   ORIGINAL RESTART RECORD LAYOUT.
+000850*  08/09/26  DWA   ADDED PR-SEQ-NO SO A RESTARTED BATCH RUN
+000860*                  RESUMES AT THE RIGHT CODE WITHIN THE BATCH.
+000870*  08/09/26  DWA   ADDED PR-CHARSET-FLAG/PR-GEN-MODE SO A RESUBMIT
+000880*                  CAN BE VALIDATED AGAINST THE CHARSET AND MODE
+000890*                  THE CHECKPOINTED CODE WAS ACTUALLY BUILT UNDER,
+000891*                  NOT WHATEVER PASTCTL HAPPENS TO SAY NOW.
+000900*================================================================
+001000  01  PASTRST-RECORD.
+001100      05  PR-RUN-DATE                 PIC 9(08).
+001200      05  PR-CURRENT-I                PIC 9(18).
+001300      05  PR-TARGET-SRAND             PIC 9(18).
+001400      05  PR-SEED                     PIC 9(09).
+001450      05  PR-SEQ-NO                   PIC 9(05).
+001500      05  PR-PARTIAL-CODE             PIC X(100).
+001550      05  PR-CHARSET-FLAG             PIC X(01).
+001560      05  PR-GEN-MODE                 PIC X(01).
+001600      05  FILLER                      PIC X(03).
