@@ -0,0 +1,34 @@
+000100*================================================================
+000200*  PASTCTL.CPY
+000300*  CONTROL RECORD FOR THE RNDSTR UNATTENDED BATCH RUN.
+000400*  ONE RECORD IS READ AT PROGRAM START AND DRIVES THE RUN IN
+000500*  PLACE OF THE OLD CONSOLE ACCEPT OF K.
+000600*----------------------------------------------------------------
+000700*  MM/DD/YY  INIT  DESCRIPTION
+000800*  08/09/26  DWA   ORIGINAL CONTROL RECORD LAYOUT.
+000850*  08/09/26  DWA   ADDED PC-GEN-MODE FOR THE PRONOUNCEABLE
+000860*                  CODE GENERATION MODE.
+000870*  08/09/26  DWA   ADDED PC-BATCH-COUNT SO ONE RUN CAN PRODUCE
+000880*                  A BATCH OF DISTINCT CODES.
+000890*  08/09/26  DWA   ADDED PC-SEED-MODE/PC-FIXED-SEED SO A RUN CAN
+000891*                  BE REPLAYED AGAINST A KNOWN SEED FOR TESTING.
+000900*================================================================
+001000  01  PASTCTL-RECORD.
+001100      05  PC-RUN-DATE                 PIC 9(08).
+001200      05  PC-K-VALUE                  PIC 9(10).
+001300      05  PC-CODE-LEN-FLAG            PIC X(01).
+001400          88  PC-LEN-AUTO                     VALUE "A".
+001500          88  PC-LEN-FIXED                    VALUE "F".
+001600      05  PC-CHARSET-FLAG             PIC X(01).
+001700          88  PC-CHARSET-FULL                 VALUE "F".
+001800          88  PC-CHARSET-SAFE                  VALUE "S".
+001900          88  PC-CHARSET-ALNUM                  VALUE "N".
+001950      05  PC-GEN-MODE                 PIC X(01).
+001960          88  PC-MODE-RANDOM                  VALUE "R".
+001970          88  PC-MODE-PRONOUNCE               VALUE "P".
+001980      05  PC-BATCH-COUNT              PIC 9(05).
+001985      05  PC-SEED-MODE                PIC X(01).
+001986          88  PC-SEED-TIME                    VALUE "T".
+001987          88  PC-SEED-FIXED                   VALUE "F".
+001988      05  PC-FIXED-SEED               PIC 9(09).
+002000      05  FILLER                      PIC X(05).
