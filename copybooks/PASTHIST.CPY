@@ -0,0 +1,15 @@
+000100*================================================================
+000200*  PASTHIST.CPY
+000300*  KEYED HISTORY OF EVERY CODE RNDSTR HAS EVER ACCEPTED AS
+000400*  FINAL.  EACH CANDIDATE CODE IS LOOKED UP HERE BEFORE IT IS
+000500*  DISPLAYED/WRITTEN SO THE SAME STRING IS NEVER ISSUED TWICE.
+000600*----------------------------------------------------------------
+000700*  MM/DD/YY  INIT  DESCRIPTION
+000800*  08/09/26  DWA   ORIGINAL HISTORY RECORD LAYOUT.
+000900*================================================================
+001000  01  PASTHIST-RECORD.
+001100      05  PH-CODE                    PIC X(100).
+001200      05  PH-RUN-DATE                PIC 9(08).
+001300      05  PH-CODE-LEN                 PIC 9(08).
+001400      05  PH-SEED                     PIC 9(09).
+001500      05  FILLER                      PIC X(10).
